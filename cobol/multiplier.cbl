@@ -0,0 +1,576 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Multiplier.
+AUTHOR.  Meth Meth Method
+*> Example program using PERFORM, ACCEPT, TIMES
+*> collect a number of user definable integers and mulitply them
+*> with low memory footprint and display the result.
+*>
+*> Maintenance history
+*> 2026-08-09  Switched to reading Factors from FACTORS.DAT so the
+*>             run can be scheduled unattended in the batch window
+*>             instead of waiting on an operator at a terminal.
+*> 2026-08-09  Added REPORT.DAT so the Product, run date and the
+*>             Factors that produced it survive after the console
+*>             session is gone.
+*> 2026-08-09  Widened Factor/Product and added an ON SIZE ERROR
+*>             check around the MULTIPLY so an oversized result is
+*>             flagged instead of silently truncated.
+*> 2026-08-09  Added CHECKPT.DAT so a run that abends partway through
+*>             a large FACTORS.DAT can resume from the last completed
+*>             factor instead of starting over.
+*> 2026-08-09  Added EDIT-FACTOR-PARA to reject non-numeric Factor
+*>             records and flag a zero Factor instead of letting it
+*>             silently wipe the Product. There is no operator to
+*>             re-prompt in batch mode, so a zero Factor is logged as
+*>             a warning and carried in the report/audit trail rather
+*>             than confirmed interactively.
+*> 2026-08-09  FACTORS.DAT and REPORT.DAT reworked around BATCHREC.CPY
+*>             so a single run can carry several named batches, each
+*>             with its own header/detail/product records, closed out
+*>             by one run trailer with the grand total and batch
+*>             count. Checkpointing now resumes at the last completed
+*>             batch rather than the last completed factor, since a
+*>             batch is the new unit of work.
+*> 2026-08-09  Added AUDIT.DAT so every accepted Factor is logged with
+*>             its run ID, timestamp, batch ID and in-batch sequence
+*>             number, letting a questioned Result be reconstructed
+*>             after the fact instead of taken on faith. The file
+*>             accumulates across runs rather than being overwritten.
+*> 2026-08-09  Added BILLING.DAT, a fixed-format extract record per
+*>             batch (run ID, batch ID, Product, run date) for the
+*>             billing system to pick up, so Products no longer have
+*>             to be re-keyed into billing by hand.
+*> 2026-08-09  Replaced the per-factor READ-and-MULTIPLY loop with a
+*>             FactorTable OCCURS table and PERFORM VARYING, so a
+*>             batch's factors are loaded once and walked by
+*>             subscript. Lifts batch size from whatever fit in a
+*>             PERFORM ... TIMES comfortably to MaxFactorsPerBatch,
+*>             matching real daily volumes instead of a demo-sized run.
+*> 2026-08-09  PROCESS-BATCH-PARA now PERFORMs WRITE-BATCH-HEADER-PARA
+*>             so REPORT.DAT carries the batch header record it was
+*>             always supposed to echo. The factor-table load and the
+*>             checkpoint-skip paragraphs now stop reading FactorFile as
+*>             soon as end-of-file is hit instead of riding a fixed
+*>             TIMES/subscript count past it, so a batch header that
+*>             overstates its factor count no longer abends the run.
+*>             ReportFile is opened EXTEND (falling back to OUTPUT if it
+*>             does not exist yet) on a checkpoint-resumed run instead
+*>             of OUTPUT, so the prior run's header/batch records
+*>             already on REPORT.DAT survive the restart instead of
+*>             being truncated out from under the trailer's grand total.
+*>             CALC-FACTOR-TABLE-PARA now walks only as many FactorTable
+*>             entries as were actually loaded (LoadedFactorCount)
+*>             instead of the batch header's stated count, so an
+*>             overstated count no longer writes unloaded table slots
+*>             out to REPORT.DAT/AUDIT.DAT.
+*> 2026-08-09  CheckpointRecord now carries CP-RunID/CP-RunDate, and a
+*>             checkpoint-resumed run restores RunID/RunDate from it
+*>             instead of minting a new RunID, so AUDIT.DAT/BILLING.DAT
+*>             rows written before and after a restart stay keyed to one
+*>             run. ADD Product TO GrandTotal is now guarded by ON SIZE
+*>             ERROR the same way MULTIPLY already is, so a grand total
+*>             that overflows across several valid batch Products sets
+*>             RunHasOverflow instead of silently truncating. A batch
+*>             header's factor count is now staged in
+*>             RequestedBatchCount and only promoted to
+*>             CurrentBatchCount (the FactorTable's OCCURS DEPENDING ON
+*>             subject) once it is confirmed to be within 1 to
+*>             MaxFactorsPerBatch; SKIP-ONE-BATCH-PARA was brought in
+*>             line the same way. WRITE-AUDIT-PARA now preserves a
+*>             rejected factor's raw bytes via FT-FactorValueAlpha/
+*>             Audit-Factor-Raw instead of moving them through the
+*>             numeric-edited Audit-Factor, so a non-numeric factor
+*>             shows up legibly in AUDIT.DAT. RejectedCount is now
+*>             displayed in the run summary alongside BatchCount and
+*>             GrandTotal instead of being tallied and never reported.
+*> 2026-08-09  LOAD-FACTOR-TABLE-PARA and the checkpoint-skip paragraphs
+*>             now check a read record's own type (BR-FACTOR-DETAIL/
+*>             BR-BATCH-HEADER) before treating it as a factor detail,
+*>             instead of trusting the batch header's stated count to
+*>             tell them how many of the following physical records are
+*>             details. A short batch that runs out of real detail
+*>             records early used to read straight into the next batch's
+*>             header and first detail line as if they belonged to the
+*>             short batch, silently corrupting its Product and losing
+*>             the next batch entirely; an over-long rejected batch count
+*>             being skipped had the same problem in reverse. Both now
+*>             stop as soon as a non-detail record turns up and push it
+*>             back onto a one-record lookahead (PendingBatchRecord) so
+*>             the next READ-FACTOR-RECORD-PARA call returns it again,
+*>             letting the following batch header be read and processed
+*>             normally instead of disappearing. FactorFile now has a
+*>             FILE STATUS clause like every other file in the program,
+*>             so a missing FACTORS.DAT is reported and the run ends
+*>             cleanly instead of aborting through the runtime's default
+*>             file-error handler. RunID no longer embeds wall-clock time
+*>             (HHMMSS), which let two runs started within the same
+*>             second carry identical RunIDs; it now embeds a sequence
+*>             number persisted in RUNSEQ.DAT and incremented on every
+*>             non-resumed run, so successive runs always get distinct
+*>             RunIDs regardless of how close together they start. The
+*>             factor-table load and calculation loops, and the main
+*>             batch-reading loop in MAIN-PARA, were also switched to an
+*>             out-of-line PERFORM (VARYING/UNTIL) over a one-iteration
+*>             paragraph apiece, matching this program's existing
+*>             PERFORM-a-paragraph style instead of an inline loop body.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+    SELECT FactorFile ASSIGN TO "FACTORS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FactorFileStatus.
+    SELECT ReportFile ASSIGN TO "REPORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ReportFileStatus.
+    SELECT CheckpointFile ASSIGN TO "CHECKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CheckpointFileStatus.
+    SELECT RunSeqFile ASSIGN TO "RUNSEQ.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RunSeqFileStatus.
+    SELECT AuditFile ASSIGN TO "AUDIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AuditFileStatus.
+    SELECT BillingExtractFile ASSIGN TO "BILLING.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BillingExtractFileStatus.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  FactorFile.
+    COPY BATCHREC.
+
+FD  ReportFile.
+    COPY BATCHREC REPLACING LEADING ==BR-==                  BY ==RP-BR-==
+                            LEADING ==RH-==                  BY ==RP-RH-==
+                            LEADING ==BH-==                  BY ==RP-BH-==
+                            LEADING ==FD-==                  BY ==RP-FD-==
+                            LEADING ==BP-==                  BY ==RP-BP-==
+                            LEADING ==BT-==                  BY ==RP-BT-==
+                            ==BATCH-RECORD==                 BY ==RP-BATCH-RECORD==
+                            ==RUN-HEADER-RECORD==            BY ==RP-RUN-HEADER-RECORD==
+                            ==BATCH-HEADER-RECORD==          BY ==RP-BATCH-HEADER-RECORD==
+                            ==FACTOR-DETAIL-RECORD==         BY ==RP-FACTOR-DETAIL-RECORD==
+                            ==BATCH-PRODUCT-RECORD==         BY ==RP-BATCH-PRODUCT-RECORD==
+                            ==RUN-TRAILER-RECORD==           BY ==RP-RUN-TRAILER-RECORD==.
+
+FD  AuditFile.
+01  AuditRecord.
+    05  Audit-RunID                       PIC X(14).
+    05  FILLER                            PIC X(01).
+    05  Audit-Timestamp                   PIC X(06).
+    05  FILLER                            PIC X(01).
+    05  Audit-BatchID                     PIC X(10).
+    05  FILLER                            PIC X(01).
+    05  Audit-Sequence                    PIC 9(05).
+    05  FILLER                            PIC X(01).
+    05  Audit-Factor                      PIC -(09)9.
+    05  Audit-Factor-Raw REDEFINES Audit-Factor
+                                          PIC X(10).
+    05  FILLER                            PIC X(01).
+    05  Audit-Status                      PIC X(01).
+
+FD  BillingExtractFile.
+01  BillingExtractRecord.
+    05  Billing-RunID                     PIC X(14).
+    05  Billing-BatchID                   PIC X(10).
+    05  Billing-Product                   PIC S9(15).
+    05  Billing-RunDate                   PIC X(08).
+
+FD  CheckpointFile.
+01  CheckpointRecord.
+    05  CP-BatchesDone                    PIC 9(05).
+    05  FILLER                            PIC X(01).
+    05  CP-GrandTotal                     PIC S9(15).
+    05  FILLER                            PIC X(01).
+    05  CP-OverflowFlag                   PIC X(01).
+    05  FILLER                            PIC X(01).
+    05  CP-RunID                          PIC X(14).
+    05  FILLER                            PIC X(01).
+    05  CP-RunDate                        PIC X(08).
+
+FD  RunSeqFile.
+01  RunSeqRecord.
+    05  RS-LastSequence                   PIC 9(06).
+
+WORKING-STORAGE SECTION.
+01  RunDate                               PIC X(08).
+01  RunSequence                           PIC 9(06) VALUE ZEROS.
+01  RunID                                 PIC X(14).
+01  BatchCount                            PIC 9(05) VALUE ZEROS.
+01  CurrentBatchID                        PIC X(10).
+01  CurrentBatchCount                     PIC 9(05).
+01  RequestedBatchCount                   PIC 9(05).
+01  GrandTotal                            PIC S9(15) VALUE ZEROS.
+01  Factor                                PIC S9(09) VALUE ZEROS.
+01  Product                               PIC S9(15) VALUE 1.
+01  FactorFileStatus                      PIC XX.
+01  EndOfFactorFile                       PIC X  VALUE "N".
+    88  FactorFileEOF                     VALUE "Y".
+01  PendingRecordFlag                     PIC X(01) VALUE "N".
+    88  HasPendingRecord                  VALUE "Y".
+01  PendingBatchRecord                    PIC X(51).
+01  BatchShortFlag                        PIC X(01) VALUE "N".
+    88  BatchEndedEarly                   VALUE "Y".
+01  RunSeqFileStatus                      PIC XX.
+01  OverflowFlag                          PIC X(01) VALUE "N".
+    88  ProductOverflow                   VALUE "Y".
+01  RunOverflowFlag                       PIC X(01) VALUE "N".
+    88  RunHasOverflow                    VALUE "Y".
+01  CheckpointFileStatus                  PIC XX.
+01  CheckpointFound                       PIC X(01) VALUE "N".
+    88  HasCheckpoint                     VALUE "Y".
+01  FactorValidFlag                       PIC X(01) VALUE "Y".
+    88  FactorValid                       VALUE "Y" WHEN SET TO FALSE "N".
+01  RejectedCount                         PIC 9(05) VALUE ZEROS.
+01  AuditFileStatus                       PIC XX.
+01  FactorSequence                        PIC 9(05) VALUE ZEROS.
+01  BillingExtractFileStatus              PIC XX.
+01  MaxFactorsPerBatch                    PIC 9(05) VALUE 500.
+01  ReportFileStatus                      PIC XX.
+01  FactorIdx                             PIC 9(05) VALUE ZEROS.
+01  LoadedFactorCount                     PIC 9(05) VALUE ZEROS.
+01  FactorTable.
+    05  FactorEntry OCCURS 1 TO 500 TIMES
+            DEPENDING ON CurrentBatchCount.
+        10  FT-FactorValue                PIC S9(09).
+        10  FT-FactorValueAlpha REDEFINES FT-FactorValue
+                                        PIC X(09).
+        10  FT-FactorStatus                PIC X(01).
+
+PROCEDURE DIVISION.
+    MAIN-PARA.
+    ACCEPT RunDate FROM DATE YYYYMMDD.
+    PERFORM LOAD-CHECKPOINT-PARA.
+    IF HasCheckpoint
+        MOVE CP-RunID TO RunID
+        MOVE CP-RunDate TO RunDate
+    ELSE
+        PERFORM NEXT-RUN-SEQUENCE-PARA
+        STRING RunDate DELIMITED BY SIZE
+               RunSequence DELIMITED BY SIZE
+            INTO RunID
+    END-IF.
+    OPEN INPUT FactorFile.
+    IF FactorFileStatus NOT = "00"
+        DISPLAY "ABORT - FACTORS.DAT could not be opened, file status ",
+            FactorFileStatus
+        GOBACK
+    END-IF.
+    IF HasCheckpoint
+        OPEN EXTEND ReportFile
+        IF ReportFileStatus = "35"
+            OPEN OUTPUT ReportFile
+            PERFORM WRITE-RUN-HEADER-PARA
+        END-IF
+    ELSE
+        OPEN OUTPUT ReportFile
+        PERFORM WRITE-RUN-HEADER-PARA
+    END-IF.
+    PERFORM OPEN-AUDIT-PARA.
+    PERFORM OPEN-BILLING-EXTRACT-PARA.
+    IF HasCheckpoint
+        DISPLAY "Resuming run, skipping ", CP-BatchesDone,
+            " batch(es) already completed"
+        MOVE CP-BatchesDone TO BatchCount
+        MOVE CP-GrandTotal TO GrandTotal
+        MOVE CP-OverflowFlag TO RunOverflowFlag
+        PERFORM SKIP-ONE-BATCH-PARA CP-BatchesDone TIMES
+    END-IF.
+    PERFORM READ-AND-PROCESS-BATCH-PARA UNTIL FactorFileEOF.
+    CLOSE FactorFile.
+    PERFORM WRITE-RUN-TRAILER-PARA.
+    CLOSE ReportFile.
+    CLOSE AuditFile.
+    CLOSE BillingExtractFile.
+    DISPLAY "Processed ", BatchCount, " batch(es) from FACTORS.DAT".
+    DISPLAY "Grand total is = ", GrandTotal.
+    DISPLAY "Rejected factor(s): ", RejectedCount.
+    IF RunHasOverflow
+        DISPLAY "WARNING - one or more batches overflowed, Grand total is unreliable"
+    END-IF.
+    PERFORM CLEAR-CHECKPOINT-PARA.
+    GOBACK.
+
+    READ-AND-PROCESS-BATCH-PARA.
+    PERFORM READ-FACTOR-RECORD-PARA.
+    IF NOT FactorFileEOF
+        PERFORM PROCESS-BATCH-PARA
+    END-IF.
+
+    READ-FACTOR-RECORD-PARA.
+    IF HasPendingRecord
+        MOVE PendingBatchRecord TO BATCH-RECORD
+        MOVE "N" TO PendingRecordFlag
+    ELSE
+        READ FactorFile
+            AT END
+                MOVE "Y" TO EndOfFactorFile
+        END-READ
+    END-IF.
+
+    PROCESS-BATCH-PARA.
+    IF NOT BR-BATCH-HEADER
+        DISPLAY "SKIPPED - expected a batch header record, found type '",
+            BR-RECORD-TYPE, "'"
+    ELSE
+        ADD 1 TO BatchCount
+        MOVE BH-BATCH-ID TO CurrentBatchID
+        MOVE BH-FACTOR-COUNT TO RequestedBatchCount
+        MOVE 1 TO Product
+        MOVE "N" TO OverflowFlag
+        MOVE ZEROS TO FactorSequence
+        PERFORM WRITE-BATCH-HEADER-PARA
+        IF RequestedBatchCount > MaxFactorsPerBatch
+                OR RequestedBatchCount = 0
+            DISPLAY "REJECTED - batch ", CurrentBatchID, " factor count ",
+                RequestedBatchCount, " is outside the valid 1 to ",
+                MaxFactorsPerBatch, " range, batch skipped"
+            PERFORM SKIP-ONE-DETAIL-PARA RequestedBatchCount TIMES
+        ELSE
+            MOVE RequestedBatchCount TO CurrentBatchCount
+            PERFORM LOAD-FACTOR-TABLE-PARA
+            PERFORM CALC-FACTOR-TABLE-PARA
+            PERFORM WRITE-BATCH-PRODUCT-PARA
+            PERFORM WRITE-BILLING-EXTRACT-PARA
+            ADD Product TO GrandTotal
+                ON SIZE ERROR
+                    SET RunHasOverflow TO TRUE
+                    DISPLAY "OVERFLOW - batch ", CurrentBatchID,
+                        " Product would push the Grand total past its field size, Grand total left at ",
+                        GrandTotal
+            END-ADD
+            IF ProductOverflow
+                SET RunHasOverflow TO TRUE
+            END-IF
+        END-IF
+        PERFORM WRITE-CHECKPOINT-PARA
+    END-IF.
+
+    LOAD-FACTOR-TABLE-PARA.
+    MOVE ZEROS TO LoadedFactorCount.
+    MOVE "N" TO BatchShortFlag.
+    PERFORM LOAD-ONE-FACTOR-PARA VARYING FactorIdx FROM 1 BY 1
+            UNTIL FactorIdx > CurrentBatchCount OR FactorFileEOF
+                OR BatchEndedEarly.
+
+    LOAD-ONE-FACTOR-PARA.
+    PERFORM READ-FACTOR-RECORD-PARA.
+    IF FactorFileEOF
+        DISPLAY "UNEXPECTED EOF - batch ", CurrentBatchID,
+            " ended before its stated factor count was reached"
+    ELSE
+        IF BR-FACTOR-DETAIL
+            MOVE FD-FACTOR TO FT-FactorValue(FactorIdx)
+            MOVE "O" TO FT-FactorStatus(FactorIdx)
+            ADD 1 TO LoadedFactorCount
+        ELSE
+            MOVE BATCH-RECORD TO PendingBatchRecord
+            SET HasPendingRecord TO TRUE
+            SET BatchEndedEarly TO TRUE
+            DISPLAY "UNEXPECTED END OF BATCH - batch ", CurrentBatchID,
+                " ended before its stated factor count was reached, found",
+                " record type '", BR-RECORD-TYPE, "' instead of a detail"
+        END-IF
+    END-IF.
+
+    CALC-FACTOR-TABLE-PARA.
+    PERFORM CALC-ONE-FACTOR-PARA VARYING FactorIdx FROM 1 BY 1
+            UNTIL FactorIdx > LoadedFactorCount.
+
+    CALC-ONE-FACTOR-PARA.
+    ADD 1 TO FactorSequence.
+    PERFORM EDIT-FACTOR-TABLE-PARA.
+    IF FactorValid
+        MOVE FT-FactorValue(FactorIdx) TO Factor
+        MULTIPLY Factor BY Product GIVING Product
+            ON SIZE ERROR
+                SET ProductOverflow TO TRUE
+                DISPLAY "OVERFLOW - batch ", CurrentBatchID,
+                    " result would exceed Product field size, Product left at ",
+                    Product
+        END-MULTIPLY
+    ELSE
+        ADD 1 TO RejectedCount
+    END-IF.
+    PERFORM WRITE-FACTOR-DETAIL-PARA.
+    PERFORM WRITE-AUDIT-PARA.
+
+    EDIT-FACTOR-TABLE-PARA.
+    SET FactorValid TO TRUE.
+    IF FT-FactorValue(FactorIdx) IS NOT NUMERIC
+        SET FactorValid TO FALSE
+        MOVE "R" TO FT-FactorStatus(FactorIdx)
+        DISPLAY "REJECTED - batch ", CurrentBatchID,
+            " factor is not numeric, factor skipped"
+    ELSE
+        IF FT-FactorValue(FactorIdx) = ZEROS
+            MOVE "Z" TO FT-FactorStatus(FactorIdx)
+            DISPLAY "WARNING - batch ", CurrentBatchID,
+                " factor is ZERO, this will wipe the batch Product to zero"
+        ELSE
+            MOVE "O" TO FT-FactorStatus(FactorIdx)
+        END-IF
+    END-IF.
+
+    WRITE-RUN-HEADER-PARA.
+    MOVE SPACES TO RP-BATCH-RECORD.
+    MOVE "R" TO RP-RH-RECORD-TYPE.
+    MOVE RunID TO RP-RH-RUN-ID.
+    MOVE RunDate TO RP-RH-RUN-DATE.
+    WRITE RP-BATCH-RECORD.
+
+    WRITE-BATCH-HEADER-PARA.
+    MOVE SPACES TO RP-BATCH-RECORD.
+    MOVE "H" TO RP-BH-RECORD-TYPE.
+    MOVE CurrentBatchID TO RP-BH-BATCH-ID.
+    MOVE RequestedBatchCount TO RP-BH-FACTOR-COUNT.
+    WRITE RP-BATCH-RECORD.
+
+    WRITE-FACTOR-DETAIL-PARA.
+    MOVE SPACES TO RP-BATCH-RECORD.
+    MOVE "D" TO RP-FD-RECORD-TYPE.
+    MOVE FT-FactorValue(FactorIdx) TO RP-FD-FACTOR.
+    MOVE FT-FactorStatus(FactorIdx) TO RP-FD-FACTOR-STATUS.
+    WRITE RP-BATCH-RECORD.
+
+    WRITE-BATCH-PRODUCT-PARA.
+    MOVE SPACES TO RP-BATCH-RECORD.
+    MOVE "P" TO RP-BP-RECORD-TYPE.
+    MOVE CurrentBatchID TO RP-BP-BATCH-ID.
+    MOVE Product TO RP-BP-PRODUCT.
+    IF ProductOverflow
+        MOVE "Y" TO RP-BP-OVERFLOW-FLAG
+    ELSE
+        MOVE "N" TO RP-BP-OVERFLOW-FLAG
+    END-IF.
+    WRITE RP-BATCH-RECORD.
+
+    WRITE-RUN-TRAILER-PARA.
+    MOVE SPACES TO RP-BATCH-RECORD.
+    MOVE "T" TO RP-BT-RECORD-TYPE.
+    MOVE BatchCount TO RP-BT-BATCH-COUNT.
+    MOVE GrandTotal TO RP-BT-GRAND-TOTAL.
+    IF RunHasOverflow
+        MOVE "Y" TO RP-BT-OVERFLOW-FLAG
+    ELSE
+        MOVE "N" TO RP-BT-OVERFLOW-FLAG
+    END-IF.
+    WRITE RP-BATCH-RECORD.
+
+    OPEN-AUDIT-PARA.
+    OPEN EXTEND AuditFile.
+    IF AuditFileStatus = "35"
+        OPEN OUTPUT AuditFile
+    END-IF.
+
+    WRITE-AUDIT-PARA.
+    MOVE SPACES TO AuditRecord.
+    MOVE RunID TO Audit-RunID.
+    ACCEPT Audit-Timestamp FROM TIME.
+    MOVE CurrentBatchID TO Audit-BatchID.
+    MOVE FactorSequence TO Audit-Sequence.
+    IF FT-FactorStatus(FactorIdx) = "R"
+        MOVE FT-FactorValueAlpha(FactorIdx) TO Audit-Factor-Raw
+    ELSE
+        MOVE FT-FactorValue(FactorIdx) TO Audit-Factor
+    END-IF.
+    MOVE FT-FactorStatus(FactorIdx) TO Audit-Status.
+    WRITE AuditRecord.
+
+    OPEN-BILLING-EXTRACT-PARA.
+    OPEN EXTEND BillingExtractFile.
+    IF BillingExtractFileStatus = "35"
+        OPEN OUTPUT BillingExtractFile
+    END-IF.
+
+    WRITE-BILLING-EXTRACT-PARA.
+    MOVE RunID TO Billing-RunID.
+    MOVE CurrentBatchID TO Billing-BatchID.
+    MOVE Product TO Billing-Product.
+    MOVE RunDate TO Billing-RunDate.
+    WRITE BillingExtractRecord.
+
+    LOAD-CHECKPOINT-PARA.
+    OPEN INPUT CheckpointFile.
+    IF CheckpointFileStatus = "00"
+        READ CheckpointFile
+            AT END
+                CONTINUE
+            NOT AT END
+                SET HasCheckpoint TO TRUE
+        END-READ
+    END-IF.
+    CLOSE CheckpointFile.
+
+    NEXT-RUN-SEQUENCE-PARA.
+    MOVE ZEROS TO RunSequence.
+    OPEN INPUT RunSeqFile.
+    IF RunSeqFileStatus = "00"
+        READ RunSeqFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE RS-LastSequence TO RunSequence
+        END-READ
+    END-IF.
+    CLOSE RunSeqFile.
+    ADD 1 TO RunSequence.
+    IF RunSequence > 999999
+        MOVE 1 TO RunSequence
+    END-IF.
+    OPEN OUTPUT RunSeqFile.
+    MOVE RunSequence TO RS-LastSequence.
+    WRITE RunSeqRecord.
+    CLOSE RunSeqFile.
+
+    SKIP-ONE-BATCH-PARA.
+    IF NOT FactorFileEOF
+        PERFORM READ-FACTOR-RECORD-PARA
+        IF NOT FactorFileEOF
+            IF BR-BATCH-HEADER
+                MOVE BH-FACTOR-COUNT TO RequestedBatchCount
+                PERFORM SKIP-ONE-DETAIL-PARA RequestedBatchCount TIMES
+            ELSE
+                MOVE BATCH-RECORD TO PendingBatchRecord
+                SET HasPendingRecord TO TRUE
+                DISPLAY "CHECKPOINT MISMATCH - expected a batch header",
+                    " while skipping completed batches, found record",
+                    " type '", BR-RECORD-TYPE, "'"
+            END-IF
+        END-IF
+    END-IF.
+
+    SKIP-ONE-DETAIL-PARA.
+    IF NOT FactorFileEOF
+        PERFORM READ-FACTOR-RECORD-PARA
+        IF NOT FactorFileEOF AND NOT BR-FACTOR-DETAIL
+            MOVE BATCH-RECORD TO PendingBatchRecord
+            SET HasPendingRecord TO TRUE
+        END-IF
+    END-IF.
+
+    WRITE-CHECKPOINT-PARA.
+    OPEN OUTPUT CheckpointFile.
+    MOVE SPACES TO CheckpointRecord.
+    MOVE BatchCount TO CP-BatchesDone.
+    MOVE GrandTotal TO CP-GrandTotal.
+    IF RunHasOverflow
+        MOVE "Y" TO CP-OverflowFlag
+    ELSE
+        MOVE "N" TO CP-OverflowFlag
+    END-IF.
+    MOVE RunID TO CP-RunID.
+    MOVE RunDate TO CP-RunDate.
+    WRITE CheckpointRecord.
+    CLOSE CheckpointFile.
+
+    CLEAR-CHECKPOINT-PARA.
+    OPEN OUTPUT CheckpointFile.
+    CLOSE CheckpointFile.
