@@ -0,0 +1,55 @@
+      *> BATCHREC.CPY
+      *> Shared header/detail/trailer record layout for multi-batch
+      *> Factor files and the Report file that echoes them back with
+      *> results. Included under the FD for FactorFile and ReportFile
+      *> so both the reader and the writer agree on one layout.
+      *>
+      *> Maintenance history
+      *> 2026-08-09  Created for multi-batch FACTORS.DAT / REPORT.DAT
+      *>             support (run header, batch header, factor detail,
+      *>             batch product, run trailer).
+       01  BATCH-RECORD.
+           05  BR-RECORD-TYPE                PIC X(01).
+               88  BR-RUN-HEADER                 VALUE "R".
+               88  BR-BATCH-HEADER                VALUE "H".
+               88  BR-FACTOR-DETAIL                VALUE "D".
+               88  BR-BATCH-PRODUCT                VALUE "P".
+               88  BR-RUN-TRAILER                 VALUE "T".
+           05  BR-RECORD-DATA                PIC X(50).
+
+       01  RUN-HEADER-RECORD REDEFINES BATCH-RECORD.
+           05  RH-RECORD-TYPE                PIC X(01).
+           05  RH-RUN-ID                     PIC X(14).
+           05  RH-RUN-DATE                   PIC X(08).
+           05  FILLER                        PIC X(28).
+
+       01  BATCH-HEADER-RECORD REDEFINES BATCH-RECORD.
+           05  BH-RECORD-TYPE                PIC X(01).
+           05  BH-BATCH-ID                   PIC X(10).
+           05  BH-FACTOR-COUNT               PIC 9(05).
+           05  FILLER                        PIC X(35).
+
+       01  FACTOR-DETAIL-RECORD REDEFINES BATCH-RECORD.
+           05  FD-RECORD-TYPE                PIC X(01).
+           05  FD-FACTOR                     PIC S9(09).
+           05  FD-FACTOR-STATUS              PIC X(01).
+               88  FD-FACTOR-OK                   VALUE "O".
+               88  FD-FACTOR-ZERO-WARNING          VALUE "Z".
+               88  FD-FACTOR-REJECTED              VALUE "R".
+           05  FILLER                        PIC X(40).
+
+       01  BATCH-PRODUCT-RECORD REDEFINES BATCH-RECORD.
+           05  BP-RECORD-TYPE                PIC X(01).
+           05  BP-BATCH-ID                   PIC X(10).
+           05  BP-PRODUCT                    PIC S9(15).
+           05  BP-OVERFLOW-FLAG              PIC X(01).
+               88  BP-PRODUCT-OVERFLOWED          VALUE "Y".
+           05  FILLER                        PIC X(24).
+
+       01  RUN-TRAILER-RECORD REDEFINES BATCH-RECORD.
+           05  BT-RECORD-TYPE                PIC X(01).
+           05  BT-BATCH-COUNT                PIC 9(05).
+           05  BT-GRAND-TOTAL                PIC S9(15).
+           05  BT-OVERFLOW-FLAG              PIC X(01).
+               88  BT-RUN-HAS-OVERFLOW            VALUE "Y".
+           05  FILLER                        PIC X(29).
