@@ -0,0 +1,123 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  MultiplierMenu.
+AUTHOR.  Meth Meth Method
+*> Menu front end for Multiplier. Multiplier itself is a fully
+*> file-driven batch program now, so this just gives an operator a
+*> way to kick off a run or check the last completed run's Product
+*> without having to remember where REPORT.DAT lives.
+*>
+*> Maintenance history
+*> 2026-08-09  Created so an operator can run a new multiplication or
+*>             view the last completed run's Product from one place,
+*>             instead of the last answer being lost once a session
+*>             ends.
+*> 2026-08-09  Added CANCEL "Multiplier" after each CALL so a second
+*>             run in the same menu session gets fresh WORKING-STORAGE
+*>             instead of picking up the prior run's end-of-file and
+*>             totals.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+    SELECT ReportFile ASSIGN TO "REPORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ReportFileStatus.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  ReportFile.
+    COPY BATCHREC.
+
+WORKING-STORAGE SECTION.
+01  ReportFileStatus                      PIC XX.
+01  MenuChoice                            PIC X(01).
+01  MenuExitFlag                          PIC X(01) VALUE "N".
+    88  MenuDone                          VALUE "Y".
+01  EndOfReportFile                       PIC X(01) VALUE "N".
+    88  ReportFileEOF                     VALUE "Y".
+01  LastRunFoundFlag                      PIC X(01) VALUE "N".
+    88  LastRunAvailable                  VALUE "Y".
+01  LastRunID                             PIC X(14).
+01  LastRunDate                           PIC X(08).
+01  LastBatchCount                        PIC 9(05).
+01  LastGrandTotal                        PIC S9(15).
+01  LastOverflowFlag                      PIC X(01).
+
+PROCEDURE DIVISION.
+    MENU-PARA.
+    PERFORM UNTIL MenuDone
+        PERFORM DISPLAY-MENU-PARA
+        ACCEPT MenuChoice
+        EVALUATE MenuChoice
+            WHEN "1"
+                PERFORM RUN-MULTIPLIER-PARA
+            WHEN "2"
+                PERFORM VIEW-LAST-RESULT-PARA
+            WHEN "3"
+                SET MenuDone TO TRUE
+            WHEN OTHER
+                DISPLAY "Invalid choice, please enter 1, 2 or 3"
+        END-EVALUATE
+    END-PERFORM.
+    STOP RUN.
+
+    DISPLAY-MENU-PARA.
+    DISPLAY " ".
+    DISPLAY "=== Multiplier Menu ===".
+    DISPLAY "1. Run a new multiplication".
+    DISPLAY "2. View last completed run's result".
+    DISPLAY "3. Exit".
+    DISPLAY "Enter choice: " WITH NO ADVANCING.
+
+    RUN-MULTIPLIER-PARA.
+    CALL "Multiplier".
+*>  CANCEL so the next run starts from Multiplier's initial state
+*>  (WORKING-STORAGE otherwise survives across CALLs in this run unit,
+*>  which left the second of two menu-driven runs reading a FactorFile
+*>  already marked at end-of-file).
+    CANCEL "Multiplier".
+
+    VIEW-LAST-RESULT-PARA.
+    MOVE "N" TO LastRunFoundFlag.
+    MOVE "N" TO EndOfReportFile.
+    OPEN INPUT ReportFile.
+    IF ReportFileStatus NOT = "00"
+        DISPLAY "No report on file yet, run a multiplication first"
+    ELSE
+        PERFORM UNTIL ReportFileEOF
+            READ ReportFile
+                AT END
+                    MOVE "Y" TO EndOfReportFile
+                NOT AT END
+                    PERFORM SCAN-REPORT-RECORD-PARA
+            END-READ
+        END-PERFORM
+        CLOSE ReportFile
+        IF LastRunAvailable
+            DISPLAY "Last run ", LastRunID, " on ", LastRunDate
+            DISPLAY "Batches processed: ", LastBatchCount
+            DISPLAY "Grand total Product: ", LastGrandTotal
+            IF LastOverflowFlag = "Y"
+                DISPLAY "WARNING - one or more batches overflowed, Grand total is unreliable"
+            END-IF
+        ELSE
+            DISPLAY "Report file has no recognizable run data"
+        END-IF
+    END-IF.
+
+    SCAN-REPORT-RECORD-PARA.
+    IF BR-RUN-HEADER
+        MOVE RH-RUN-ID TO LastRunID
+        MOVE RH-RUN-DATE TO LastRunDate
+    END-IF.
+    IF BR-RUN-TRAILER
+        MOVE BT-BATCH-COUNT TO LastBatchCount
+        MOVE BT-GRAND-TOTAL TO LastGrandTotal
+        MOVE BT-OVERFLOW-FLAG TO LastOverflowFlag
+        SET LastRunAvailable TO TRUE
+    END-IF.
